@@ -0,0 +1,269 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Driver job for the STUDENT system. Chains a validation
+      *          pass over file.txt, a maintenance pass that applies
+      *          tranfile.txt, and the class summary/honor-roll report
+      *          into a single run, halting before maintenance if the
+      *          validation pass rejects more records than the supplied
+      *          threshold allows.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-DRIVER.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO "../file.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+               SELECT TRANFILE ASSIGN TO "../tranfile.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+               SELECT AUDIT-LOG ASSIGN TO "../auditlog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+               SELECT REJECTS ASSIGN TO "../rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+
+               SELECT HONOR-SORT-WORK ASSIGN TO "../honorsort.tmp".
+
+               SELECT HONOR-ROLL ASSIGN TO "../honorroll.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HONOR-ROLL-STATUS.
+
+               SELECT DRIVER-PARM-FILE ASSIGN TO "../driverparm.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRIVER-PARM-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           01 STUDENT-FILE.
+               COPY STUDENT.CPY.
+
+           FD TRANFILE.
+           01 TRAN-RECORD.
+               COPY TRANREC.CPY.
+
+           FD AUDIT-LOG.
+           01 AUDIT-RECORD.
+               COPY AUDITREC.CPY.
+
+           FD REJECTS.
+           01 REJECT-LINE PIC X(80).
+
+           SD HONOR-SORT-WORK.
+           01 HONOR-SORT-RECORD.
+               05 HSR-MARK PIC 9(3).
+               05 HSR-ID PIC 9(5).
+               05 HSR-NAME PIC A(6).
+               05 HSR-GRADE PIC X(1).
+
+           FD HONOR-ROLL.
+           01 HONOR-ROLL-LINE PIC X(40).
+
+           FD DRIVER-PARM-FILE.
+           01 DRIVER-PARM-RECORD.
+               05 PARM-REJECT-THRESHOLD PIC 9(5).
+
+           WORKING-STORAGE SECTION.
+           01 WS-STUDENT.
+               05 WS-STUDENT-ID PIC 9(5).
+               05 WS-STUDENT-NAME PIC A(6).
+               05 WS-STUDENT-MARK PIC 9(3).
+               05 WS-STUDENT-SUBJECT-COUNT PIC 9(2).
+               05 WS-STUDENT-SUBJECTS OCCURS 5 TIMES
+                       INDEXED BY WS-SUBJECT-IDX.
+                   10 WS-SUBJECT-CODE PIC X(4).
+                   10 WS-SUBJECT-SCORE PIC 9(3).
+
+           01 WS-STUDENT-GRADE PIC X(1).
+           01 WS-HONOR-CUTOFF PIC 9(3) VALUE 90.
+
+           01 WS-STUDENT-STATUS PIC X(2).
+           01 WS-TRAN-STATUS PIC X(2).
+           01 WS-AUDIT-STATUS PIC X(2).
+           01 WS-REJECTS-STATUS PIC X(2).
+           01 WS-HONOR-ROLL-STATUS PIC X(2).
+           01 WS-DRIVER-PARM-STATUS PIC X(2).
+
+           01 WS-EOF PIC A(1).
+           01 WS-TRAN-EOF PIC A(1) VALUE 'N'.
+           01 WS-HONOR-EOF PIC A(1).
+
+           01 WS-RESTART-ID PIC 9(5) VALUE ZERO.
+
+           01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+           01 WS-BEFORE-NAME PIC A(6).
+           01 WS-BEFORE-MARK PIC 9(3).
+           01 WS-AFTER-NAME PIC A(6).
+           01 WS-AFTER-MARK PIC 9(3).
+
+           01 WS-VALID-FLAG PIC A(1).
+               88 WS-RECORD-VALID VALUE 'Y'.
+               88 WS-RECORD-INVALID VALUE 'N'.
+
+           01 WS-REJECT-THRESHOLD PIC 9(5) VALUE ZERO.
+           01 WS-VALIDATION-REJECT-COUNT PIC 9(5) VALUE ZERO.
+
+           01 WS-COUNTERS.
+               05 WS-ADD-COUNT PIC 9(5) VALUE ZERO.
+               05 WS-CHANGE-COUNT PIC 9(5) VALUE ZERO.
+               05 WS-DELETE-COUNT PIC 9(5) VALUE ZERO.
+               05 WS-REJECT-COUNT PIC 9(5) VALUE ZERO.
+
+           01 WS-SUMMARY.
+               05 WS-READ-COUNT PIC 9(5) VALUE ZERO.
+               05 WS-MARK-TOTAL PIC 9(8) VALUE ZERO.
+               05 WS-HIGH-MARK PIC 9(3) VALUE ZERO.
+               05 WS-LOW-MARK PIC 9(3) VALUE 999.
+               05 WS-PASS-COUNT PIC 9(5) VALUE ZERO.
+               05 WS-AVERAGE-MARK PIC 9(3)V9(2) VALUE ZERO.
+               05 WS-PASS-RATE PIC 9(3)V9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-OPERATOR-ID FROM COMMAND-LINE.
+           PERFORM READ-DRIVER-PARM.
+           PERFORM RUN-VALIDATION-PASS.
+           IF WS-VALIDATION-REJECT-COUNT > WS-REJECT-THRESHOLD
+               DISPLAY "*** DRIVER HALTED *** VALIDATION REJECTS "
+                   WS-VALIDATION-REJECT-COUNT " EXCEED THRESHOLD "
+                   WS-REJECT-THRESHOLD
+               DISPLAY "MAINTENANCE AND REPORTING STEPS SKIPPED"
+           ELSE
+               DISPLAY "VALIDATION PASSED - " WS-VALIDATION-REJECT-COUNT
+                   " REJECT(S), THRESHOLD " WS-REJECT-THRESHOLD
+               PERFORM RUN-MAINTENANCE-PASS
+               PERFORM RUN-REPORTING-PASS
+           END-IF.
+           STOP RUN.
+
+       READ-DRIVER-PARM.
+           OPEN INPUT DRIVER-PARM-FILE.
+           IF WS-DRIVER-PARM-STATUS NOT = "00"
+               DISPLAY "DRIVERPARM.TXT NOT FOUND - DEFAULTING "
+                   "REJECT THRESHOLD TO ZERO"
+               MOVE ZERO TO WS-REJECT-THRESHOLD
+           ELSE
+               READ DRIVER-PARM-FILE
+                   AT END
+                       DISPLAY "DRIVERPARM.TXT EMPTY - DEFAULTING "
+                           "REJECT THRESHOLD TO ZERO"
+                       MOVE ZERO TO WS-REJECT-THRESHOLD
+                   NOT AT END
+                       MOVE PARM-REJECT-THRESHOLD TO WS-REJECT-THRESHOLD
+               END-READ
+               CLOSE DRIVER-PARM-FILE
+           END-IF.
+
+       RUN-VALIDATION-PASS.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT STUDENT.
+           IF WS-STUDENT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN STUDENT FILE, STATUS="
+                   WS-STUDENT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REJECTS.
+           MOVE LOW-VALUES TO STUDENT-ID
+           START STUDENT KEY IS NOT LESS THAN STUDENT-ID
+               INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT NEXT INTO WS-STUDENT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM VALIDATE-STUDENT-RECORD
+                       IF WS-RECORD-INVALID
+                           ADD 1 TO WS-VALIDATION-REJECT-COUNT
+                           PERFORM WRITE-REJECT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE REJECTS.
+           CLOSE STUDENT.
+
+       COPY VALIDATEP.CPY.
+
+       COPY REJECTP.CPY.
+
+       RUN-MAINTENANCE-PASS.
+           OPEN I-O STUDENT.
+           IF WS-STUDENT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN STUDENT FILE, STATUS="
+                   WS-STUDENT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT TRANFILE.
+           IF WS-TRAN-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN TRANFILE, STATUS=" WS-TRAN-STATUS
+               CLOSE STUDENT
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN AUDIT-LOG, STATUS="
+                   WS-AUDIT-STATUS
+               CLOSE STUDENT
+               CLOSE TRANFILE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-TRAN-EOF = 'Y'
+               READ TRANFILE
+                   AT END MOVE 'Y' TO WS-TRAN-EOF
+                   NOT AT END PERFORM APPLY-TRANSACTION
+               END-READ
+           END-PERFORM.
+           CLOSE TRANFILE.
+           CLOSE AUDIT-LOG.
+           CLOSE STUDENT.
+           DISPLAY "ADDS: " WS-ADD-COUNT
+               " CHANGES: " WS-CHANGE-COUNT
+               " DELETES: " WS-DELETE-COUNT
+               " REJECTS: " WS-REJECT-COUNT.
+
+       COPY MAINTP.CPY.
+
+       RUN-REPORTING-PASS.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT STUDENT.
+           IF WS-STUDENT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN STUDENT FILE, STATUS="
+                   WS-STUDENT-STATUS
+               STOP RUN
+           END-IF.
+           MOVE LOW-VALUES TO STUDENT-ID
+           START STUDENT KEY IS NOT LESS THAN STUDENT-ID
+               INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT NEXT INTO WS-STUDENT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM VALIDATE-STUDENT-RECORD
+                       IF WS-RECORD-VALID
+                           PERFORM COMPUTE-LETTER-GRADE
+                           PERFORM ACCUMULATE-SUMMARY-TOTALS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM PRINT-SUMMARY-REPORT.
+           PERFORM BUILD-HONOR-ROLL.
+           CLOSE STUDENT.
+
+       COPY GRADEP.CPY.
+
+       COPY SUMMARYP.CPY.
+
+       COPY HONORP.CPY.
+
+       END PROGRAM STUDENT-DRIVER.
