@@ -0,0 +1,12 @@
+      ******************************************************************
+      * STUDENT-FILE record layout, shared by every program that
+      * opens the STUDENT master (file.txt).
+      ******************************************************************
+           05 STUDENT-ID PIC 9(5).
+           05 STUDENT-NAME PIC A(6).
+           05 STUDENT-MARK PIC 9(3).
+           05 STUDENT-SUBJECT-COUNT PIC 9(2).
+           05 STUDENT-SUBJECTS OCCURS 5 TIMES
+                   INDEXED BY STUDENT-SUBJECT-IDX.
+               10 SUBJECT-CODE PIC X(4).
+               10 SUBJECT-SCORE PIC 9(3).
