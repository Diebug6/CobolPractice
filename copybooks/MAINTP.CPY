@@ -0,0 +1,135 @@
+      ******************************************************************
+      * Applies one TRAN-RECORD (A/C/D) against the STUDENT master,
+      * writing an audit trail entry for every successful apply. Shared
+      * by every program that drives tranfile.txt transactions. Caller
+      * WORKING-STORAGE must supply WS-REJECT-COUNT/WS-ADD-COUNT/
+      * WS-CHANGE-COUNT/WS-DELETE-COUNT, WS-OPERATOR-ID and the
+      * WS-BEFORE-*/WS-AFTER-* audit staging fields, plus a
+      * WS-VALID-FLAG with 88 WS-RECORD-VALID/WS-RECORD-INVALID (same
+      * shape as VALIDATEP.CPY's) for VALIDATE-TRANSACTION to set.
+      ******************************************************************
+       VALIDATE-TRANSACTION.
+           SET WS-RECORD-VALID TO TRUE
+           IF TRAN-STUDENT-ID = ZERO
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF TRAN-STUDENT-MARK NOT NUMERIC
+               OR TRAN-STUDENT-MARK > 100
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF TRAN-SUBJECT-COUNT NOT NUMERIC
+               OR TRAN-SUBJECT-COUNT > 5
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+           MOVE TRAN-CODE TO AUD-TRAN-CODE
+           MOVE TRAN-STUDENT-ID TO AUD-STUDENT-ID
+           MOVE WS-BEFORE-NAME TO AUD-BEFORE-NAME
+           MOVE WS-BEFORE-MARK TO AUD-BEFORE-MARK
+           MOVE WS-AFTER-NAME TO AUD-AFTER-NAME
+           MOVE WS-AFTER-MARK TO AUD-AFTER-MARK
+           WRITE AUDIT-RECORD.
+
+       APPLY-TRANSACTION.
+           EVALUATE TRAN-CODE
+               WHEN 'A'
+                   PERFORM ADD-STUDENT
+               WHEN 'C'
+                   PERFORM CHANGE-STUDENT
+               WHEN 'D'
+                   PERFORM DELETE-STUDENT
+               WHEN OTHER
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY "INVALID TRAN-CODE FOR STUDENT-ID "
+                       TRAN-STUDENT-ID
+           END-EVALUATE.
+
+       ADD-STUDENT.
+           PERFORM VALIDATE-TRANSACTION
+           IF WS-RECORD-INVALID
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY "ADD FAILED, INVALID DATA FOR STUDENT-ID "
+                   TRAN-STUDENT-ID
+           ELSE
+               INITIALIZE STUDENT-FILE
+               MOVE TRAN-STUDENT-ID TO STUDENT-ID
+               MOVE TRAN-STUDENT-NAME TO STUDENT-NAME
+               MOVE TRAN-STUDENT-MARK TO STUDENT-MARK
+               MOVE TRAN-SUBJECT-COUNT TO STUDENT-SUBJECT-COUNT
+               PERFORM VARYING TRAN-SUBJECT-IDX FROM 1 BY 1
+                   UNTIL TRAN-SUBJECT-IDX > TRAN-SUBJECT-COUNT
+                   OR TRAN-SUBJECT-IDX > 5
+                   MOVE TRAN-SUBJECT-CODE (TRAN-SUBJECT-IDX)
+                       TO SUBJECT-CODE (TRAN-SUBJECT-IDX)
+                   MOVE TRAN-SUBJECT-SCORE (TRAN-SUBJECT-IDX)
+                       TO SUBJECT-SCORE (TRAN-SUBJECT-IDX)
+               END-PERFORM
+               WRITE STUDENT-FILE
+                   INVALID KEY
+                       ADD 1 TO WS-REJECT-COUNT
+                       DISPLAY "ADD FAILED, DUPLICATE STUDENT-ID "
+                           TRAN-STUDENT-ID
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ADD-COUNT
+                       MOVE SPACES TO WS-BEFORE-NAME
+                       MOVE ZERO TO WS-BEFORE-MARK
+                       MOVE TRAN-STUDENT-NAME TO WS-AFTER-NAME
+                       MOVE TRAN-STUDENT-MARK TO WS-AFTER-MARK
+                       PERFORM WRITE-AUDIT-RECORD
+               END-WRITE
+           END-IF.
+
+       CHANGE-STUDENT.
+           MOVE TRAN-STUDENT-ID TO STUDENT-ID
+           READ STUDENT
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY "CHANGE FAILED, STUDENT-ID NOT FOUND "
+                       TRAN-STUDENT-ID
+               NOT INVALID KEY
+                   PERFORM VALIDATE-TRANSACTION
+                   IF WS-RECORD-INVALID
+                       ADD 1 TO WS-REJECT-COUNT
+                       DISPLAY "CHANGE FAILED, INVALID DATA FOR "
+                           "STUDENT-ID " TRAN-STUDENT-ID
+                   ELSE
+                       MOVE STUDENT-NAME TO WS-BEFORE-NAME
+                       MOVE STUDENT-MARK TO WS-BEFORE-MARK
+                       MOVE TRAN-STUDENT-NAME TO STUDENT-NAME
+                       MOVE TRAN-STUDENT-MARK TO STUDENT-MARK
+                       MOVE TRAN-SUBJECT-COUNT TO STUDENT-SUBJECT-COUNT
+                       PERFORM VARYING TRAN-SUBJECT-IDX FROM 1 BY 1
+                           UNTIL TRAN-SUBJECT-IDX > TRAN-SUBJECT-COUNT
+                           OR TRAN-SUBJECT-IDX > 5
+                           MOVE TRAN-SUBJECT-CODE (TRAN-SUBJECT-IDX)
+                               TO SUBJECT-CODE (TRAN-SUBJECT-IDX)
+                           MOVE TRAN-SUBJECT-SCORE (TRAN-SUBJECT-IDX)
+                               TO SUBJECT-SCORE (TRAN-SUBJECT-IDX)
+                       END-PERFORM
+                       REWRITE STUDENT-FILE
+                       ADD 1 TO WS-CHANGE-COUNT
+                       MOVE TRAN-STUDENT-NAME TO WS-AFTER-NAME
+                       MOVE TRAN-STUDENT-MARK TO WS-AFTER-MARK
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+           END-READ.
+
+       DELETE-STUDENT.
+           MOVE TRAN-STUDENT-ID TO STUDENT-ID
+           READ STUDENT
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY "DELETE FAILED, STUDENT-ID NOT FOUND "
+                       TRAN-STUDENT-ID
+               NOT INVALID KEY
+                   MOVE STUDENT-NAME TO WS-BEFORE-NAME
+                   MOVE STUDENT-MARK TO WS-BEFORE-MARK
+                   DELETE STUDENT
+                   ADD 1 TO WS-DELETE-COUNT
+                   MOVE SPACES TO WS-AFTER-NAME
+                   MOVE ZERO TO WS-AFTER-MARK
+                   PERFORM WRITE-AUDIT-RECORD
+           END-READ.
