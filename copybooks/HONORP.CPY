@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Rescans STUDENT for records >= WS-HONOR-CUTOFF and writes them,
+      * highest mark first, to HONOR-ROLL. Shared by every program that
+      * produces the honor-roll extract.
+      ******************************************************************
+       BUILD-HONOR-ROLL.
+           SORT HONOR-SORT-WORK ON DESCENDING KEY HSR-MARK
+               INPUT PROCEDURE IS SELECT-HONOR-CANDIDATES
+               OUTPUT PROCEDURE IS WRITE-HONOR-ROLL.
+
+       SELECT-HONOR-CANDIDATES.
+           MOVE 'N' TO WS-HONOR-EOF
+           MOVE LOW-VALUES TO STUDENT-ID
+           START STUDENT KEY IS NOT LESS THAN STUDENT-ID
+               INVALID KEY MOVE 'Y' TO WS-HONOR-EOF
+           END-START
+           PERFORM UNTIL WS-HONOR-EOF = 'Y'
+               READ STUDENT NEXT INTO WS-STUDENT
+                   AT END MOVE 'Y' TO WS-HONOR-EOF
+                   NOT AT END
+                       PERFORM VALIDATE-STUDENT-RECORD
+                       IF WS-RECORD-VALID
+                           AND WS-STUDENT-MARK >= WS-HONOR-CUTOFF
+                           PERFORM COMPUTE-LETTER-GRADE
+                           MOVE WS-STUDENT-MARK TO HSR-MARK
+                           MOVE WS-STUDENT-ID TO HSR-ID
+                           MOVE WS-STUDENT-NAME TO HSR-NAME
+                           MOVE WS-STUDENT-GRADE TO HSR-GRADE
+                           RELEASE HONOR-SORT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       WRITE-HONOR-ROLL.
+           OPEN OUTPUT HONOR-ROLL
+           IF WS-HONOR-ROLL-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN HONOR-ROLL, STATUS="
+                   WS-HONOR-ROLL-STATUS
+               STOP RUN
+           END-IF
+           PERFORM FOREVER
+               RETURN HONOR-SORT-WORK
+                   AT END EXIT PERFORM
+               END-RETURN
+               MOVE SPACES TO HONOR-ROLL-LINE
+               STRING HSR-ID " " HSR-NAME " " HSR-MARK " " HSR-GRADE
+                   DELIMITED BY SIZE INTO HONOR-ROLL-LINE
+               END-STRING
+               WRITE HONOR-ROLL-LINE
+           END-PERFORM
+           CLOSE HONOR-ROLL.
