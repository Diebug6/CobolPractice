@@ -0,0 +1,37 @@
+      ******************************************************************
+      * Class summary accumulation/reporting, shared by every program
+      * that walks the whole STUDENT file and prints a CLASS SUMMARY.
+      ******************************************************************
+       ACCUMULATE-SUMMARY-TOTALS.
+           ADD 1 TO WS-READ-COUNT
+           ADD WS-STUDENT-MARK TO WS-MARK-TOTAL
+           IF WS-STUDENT-MARK > WS-HIGH-MARK
+               MOVE WS-STUDENT-MARK TO WS-HIGH-MARK
+           END-IF
+           IF WS-STUDENT-MARK < WS-LOW-MARK
+               MOVE WS-STUDENT-MARK TO WS-LOW-MARK
+           END-IF
+           IF WS-STUDENT-MARK >= 60
+               ADD 1 TO WS-PASS-COUNT
+           END-IF.
+
+       PRINT-SUMMARY-REPORT.
+           EVALUATE TRUE
+               WHEN WS-RESTART-ID NOT = ZERO
+                   DISPLAY "CLASS SUMMARY COVERS THE WHOLE FILE - "
+                       "SKIPPED ON A RESTARTED RUN"
+               WHEN WS-READ-COUNT = ZERO
+                   MOVE ZERO TO WS-LOW-MARK
+                   DISPLAY "NO STUDENTS READ - NO SUMMARY AVAILABLE"
+               WHEN OTHER
+                   COMPUTE WS-AVERAGE-MARK ROUNDED =
+                       WS-MARK-TOTAL / WS-READ-COUNT
+                   COMPUTE WS-PASS-RATE ROUNDED =
+                       (WS-PASS-COUNT / WS-READ-COUNT) * 100
+                   DISPLAY "===== CLASS SUMMARY ====="
+                   DISPLAY "STUDENTS READ : " WS-READ-COUNT
+                   DISPLAY "AVERAGE MARK  : " WS-AVERAGE-MARK
+                   DISPLAY "HIGH MARK     : " WS-HIGH-MARK
+                   DISPLAY "LOW MARK      : " WS-LOW-MARK
+                   DISPLAY "PASS RATE (%) : " WS-PASS-RATE
+           END-EVALUATE.
