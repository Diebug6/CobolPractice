@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Audit log record for STUDENT master maintenance transactions.
+      * One record per applied transaction: who did it, when, and the
+      * before/after image of the affected STUDENT-ID.
+      ******************************************************************
+           05 AUD-TIMESTAMP PIC X(21).
+           05 AUD-OPERATOR-ID PIC X(8).
+           05 AUD-TRAN-CODE PIC X(1).
+           05 AUD-STUDENT-ID PIC 9(5).
+           05 AUD-BEFORE-NAME PIC A(6).
+           05 AUD-BEFORE-MARK PIC 9(3).
+           05 AUD-AFTER-NAME PIC A(6).
+           05 AUD-AFTER-MARK PIC 9(3).
