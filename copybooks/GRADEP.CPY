@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Bands WS-STUDENT-MARK into a letter grade in WS-STUDENT-GRADE.
+      ******************************************************************
+       COMPUTE-LETTER-GRADE.
+           EVALUATE TRUE
+               WHEN WS-STUDENT-MARK >= 90
+                   MOVE "A" TO WS-STUDENT-GRADE
+               WHEN WS-STUDENT-MARK >= 80
+                   MOVE "B" TO WS-STUDENT-GRADE
+               WHEN WS-STUDENT-MARK >= 70
+                   MOVE "C" TO WS-STUDENT-GRADE
+               WHEN WS-STUDENT-MARK >= 60
+                   MOVE "D" TO WS-STUDENT-GRADE
+               WHEN OTHER
+                   MOVE "F" TO WS-STUDENT-GRADE
+           END-EVALUATE.
