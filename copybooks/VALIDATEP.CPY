@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Shared STUDENT record validation, COPYed into the PROCEDURE
+      * DIVISION of every program that reads file.txt directly.
+      * Caller must MOVE/READ the record INTO WS-STUDENT (or an
+      * equivalent group using the same WS-STUDENT-* names) first.
+      ******************************************************************
+       VALIDATE-STUDENT-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           IF WS-STUDENT-ID = ZERO
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF WS-STUDENT-MARK NOT NUMERIC
+               OR WS-STUDENT-MARK > 100
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF WS-STUDENT-SUBJECT-COUNT NOT NUMERIC
+               OR WS-STUDENT-SUBJECT-COUNT > 5
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF.
