@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Transaction record layout for STUDENT master maintenance.
+      * TRAN-CODE: A = add, C = change, D = delete.
+      * TRAN-SUBJECT-COUNT/TRAN-SUBJECTS carry the same subject-score
+      * table as STUDENT.CPY so ADD/CHANGE transactions can populate it.
+      ******************************************************************
+           05 TRAN-CODE PIC X(1).
+           05 TRAN-STUDENT-ID PIC 9(5).
+           05 TRAN-STUDENT-NAME PIC A(6).
+           05 TRAN-STUDENT-MARK PIC 9(3).
+           05 TRAN-SUBJECT-COUNT PIC 9(2).
+           05 TRAN-SUBJECTS OCCURS 5 TIMES
+                   INDEXED BY TRAN-SUBJECT-IDX.
+               10 TRAN-SUBJECT-CODE PIC X(4).
+               10 TRAN-SUBJECT-SCORE PIC 9(3).
