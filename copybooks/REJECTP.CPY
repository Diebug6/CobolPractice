@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Writes the current WS-STUDENT as one line to the REJECTS file.
+      * Caller must have REJECTS open for output.
+      ******************************************************************
+       WRITE-REJECT-RECORD.
+           MOVE SPACES TO REJECT-LINE
+           STRING "REJECTED STUDENT-ID=" WS-STUDENT-ID
+               " NAME=" WS-STUDENT-NAME
+               " MARK=" WS-STUDENT-MARK
+               DELIMITED BY SIZE INTO REJECT-LINE
+           END-STRING
+           WRITE REJECT-LINE.
