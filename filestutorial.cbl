@@ -11,38 +11,311 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
                SELECT STUDENT ASSIGN TO "../file.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+               SELECT REJECTS ASSIGN TO "../rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+
+               SELECT HONOR-SORT-WORK ASSIGN TO "../honorsort.tmp".
+
+               SELECT HONOR-ROLL ASSIGN TO "../honorroll.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HONOR-ROLL-STATUS.
+
+               SELECT CHECKPOINT-FILE ASSIGN TO "../checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+               SELECT DUPLICATE-REPORT ASSIGN TO "../duplicates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUPLICATE-REPORT-STATUS.
+
+               SELECT CSV-EXPORT ASSIGN TO "../export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-EXPORT-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
            FD STUDENT.
            01 STUDENT-FILE.
-               05 STUDENT-ID PIC 9(5).
-               05 STUDENT-NAME PIC A(6).
-               05 STUDENT-MARK PIC 9(3).
+               COPY STUDENT.CPY.
+
+           FD REJECTS.
+           01 REJECT-LINE PIC X(80).
+
+           SD HONOR-SORT-WORK.
+           01 HONOR-SORT-RECORD.
+               05 HSR-MARK PIC 9(3).
+               05 HSR-ID PIC 9(5).
+               05 HSR-NAME PIC A(6).
+               05 HSR-GRADE PIC X(1).
+
+           FD HONOR-ROLL.
+           01 HONOR-ROLL-LINE PIC X(40).
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-LINE.
+               05 CKPT-LAST-ID PIC 9(5).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 CKPT-COUNT PIC 9(6).
+
+           FD DUPLICATE-REPORT.
+           01 DUPLICATE-LINE PIC X(80).
+
+           FD CSV-EXPORT.
+           01 CSV-EXPORT-LINE PIC X(40).
 
            WORKING-STORAGE SECTION.
            01 WS-STUDENT.
                05 WS-STUDENT-ID PIC 9(5).
                05 WS-STUDENT-NAME PIC A(6).
                05 WS-STUDENT-MARK PIC 9(3).
+               05 WS-STUDENT-SUBJECT-COUNT PIC 9(2).
+               05 WS-STUDENT-SUBJECTS OCCURS 5 TIMES
+                       INDEXED BY WS-SUBJECT-IDX.
+                   10 WS-SUBJECT-CODE PIC X(4).
+                   10 WS-SUBJECT-SCORE PIC 9(3).
+
+           01 WS-STUDENT-GRADE PIC X(1).
+
+           01 WS-STUDENT-OVERALL-AVG PIC 9(3)V9(2) VALUE ZERO.
+           01 WS-SUBJECT-TOTAL PIC 9(6) VALUE ZERO.
+
+           01 WS-STUDENT-STATUS PIC X(2).
+           01 WS-REJECTS-STATUS PIC X(2).
+           01 WS-HONOR-ROLL-STATUS PIC X(2).
+           01 WS-CHECKPOINT-STATUS PIC X(2).
+           01 WS-DUPLICATE-REPORT-STATUS PIC X(2).
+           01 WS-CSV-EXPORT-STATUS PIC X(2).
+
+           01 WS-PREVIOUS-ID PIC 9(5) VALUE ZERO.
+           01 WS-SEEN-ANY-ID PIC A(1) VALUE 'N'.
 
            01 WS-EOF PIC A(1).
+           01 WS-HONOR-EOF PIC A(1).
+
+           01 WS-LOOKUP-ID PIC 9(5) VALUE ZERO.
+
+           01 WS-RESTART-ID PIC 9(5) VALUE ZERO.
+           01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 10.
+           01 WS-CHECKPOINT-COUNT PIC 9(6) VALUE ZERO.
+
+           01 WS-EXPECTED-RECORD-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-EXPECTED-MARK-HASH PIC 9(9) VALUE ZERO.
+           01 WS-CONTROL-RECORD-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-CONTROL-MARK-HASH PIC 9(9) VALUE ZERO.
+
+           01 WS-HONOR-CUTOFF PIC 9(3) VALUE 90.
+
+           01 WS-VALID-FLAG PIC A(1).
+               88 WS-RECORD-VALID VALUE 'Y'.
+               88 WS-RECORD-INVALID VALUE 'N'.
 
            01 WS-TABLE.
                05 WS-ID PIC A(5) VALUE "ID".
                05 WS-NAME PIC A(6) VALUE "NAME".
                05 WS-MARK PIC A(4) VALUE "MARK".
+               05 WS-GR PIC A(2) VALUE "GR".
+
+           01 WS-SUMMARY.
+               05 WS-READ-COUNT PIC 9(5) VALUE ZERO.
+               05 WS-MARK-TOTAL PIC 9(8) VALUE ZERO.
+               05 WS-HIGH-MARK PIC 9(3) VALUE ZERO.
+               05 WS-LOW-MARK PIC 9(3) VALUE 999.
+               05 WS-PASS-COUNT PIC 9(5) VALUE ZERO.
+               05 WS-AVERAGE-MARK PIC 9(3)V9(2) VALUE ZERO.
+               05 WS-PASS-RATE PIC 9(3)V9(2) VALUE ZERO.
 
        PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "Enter STUDENT-ID to look up (00000 for all)".
+           ACCEPT WS-LOOKUP-ID.
+           IF WS-LOOKUP-ID = ZERO
+               DISPLAY "Enter restart STUDENT-ID (00000 to start over)"
+               ACCEPT WS-RESTART-ID
+               DISPLAY "Enter expected record count (0 to skip check)"
+               ACCEPT WS-EXPECTED-RECORD-COUNT
+               DISPLAY "Enter expected mark-hash total (0 to skip)"
+               ACCEPT WS-EXPECTED-MARK-HASH
+           END-IF.
+           OPEN INPUT STUDENT.
+           IF WS-STUDENT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN STUDENT FILE, STATUS="
+                   WS-STUDENT-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-LOOKUP-ID NOT = ZERO
+               PERFORM LOOKUP-ONE-STUDENT
+           ELSE
+               PERFORM DISPLAY-ALL-STUDENTS
+           END-IF.
+           CLOSE STUDENT.
+           STOP RUN.
+
+       LOOKUP-ONE-STUDENT.
+           MOVE WS-LOOKUP-ID TO STUDENT-ID
+           READ STUDENT INTO WS-STUDENT
+               INVALID KEY
+                   DISPLAY "STUDENT-ID " WS-LOOKUP-ID " NOT FOUND"
+               NOT INVALID KEY
+                   PERFORM VALIDATE-STUDENT-RECORD
+                   IF WS-RECORD-VALID
+                       PERFORM COMPUTE-LETTER-GRADE
+                       PERFORM COMPUTE-OVERALL-AVERAGE
+                       DISPLAY WS-TABLE
+                       DISPLAY WS-STUDENT " " WS-STUDENT-GRADE
+                           " AVG=" WS-STUDENT-OVERALL-AVG
+                   ELSE
+                       DISPLAY "STUDENT-ID " WS-LOOKUP-ID
+                           " FAILS VALIDATION - NOT DISPLAYED"
+                   END-IF
+           END-READ.
+
+       DISPLAY-ALL-STUDENTS.
            DISPLAY WS-TABLE
-            OPEN INPUT STUDENT.
-               PERFORM UNTIL WS-EOF = 'Y'
-                   READ STUDENT INTO WS-STUDENT
-                       AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END DISPLAY WS-STUDENT
-                   END-READ
-               END-PERFORM.
-            CLOSE STUDENT.
-            STOP RUN.
+           IF WS-RESTART-ID = ZERO
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT REJECTS
+               OPEN OUTPUT DUPLICATE-REPORT
+               OPEN OUTPUT CSV-EXPORT
+           ELSE
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND REJECTS
+               OPEN EXTEND DUPLICATE-REPORT
+               OPEN EXTEND CSV-EXPORT
+           END-IF
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN CHECKPOINT-FILE, STATUS="
+                   WS-CHECKPOINT-STATUS
+               STOP RUN
+           END-IF
+           IF WS-RESTART-ID = ZERO
+               MOVE LOW-VALUES TO STUDENT-ID
+               START STUDENT KEY IS NOT LESS THAN STUDENT-ID
+                   INVALID KEY MOVE 'Y' TO WS-EOF
+               END-START
+           ELSE
+               MOVE WS-RESTART-ID TO STUDENT-ID
+               START STUDENT KEY IS GREATER THAN STUDENT-ID
+                   INVALID KEY MOVE 'Y' TO WS-EOF
+               END-START
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT NEXT INTO WS-STUDENT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM CHECK-DUPLICATE-ID
+                       PERFORM VALIDATE-STUDENT-RECORD
+                       IF WS-RECORD-VALID
+                           PERFORM COMPUTE-LETTER-GRADE
+                           PERFORM COMPUTE-OVERALL-AVERAGE
+                           DISPLAY WS-STUDENT " " WS-STUDENT-GRADE
+                               " AVG=" WS-STUDENT-OVERALL-AVG
+                           PERFORM WRITE-CSV-RECORD
+                           PERFORM ACCUMULATE-SUMMARY-TOTALS
+                       ELSE
+                           PERFORM WRITE-REJECT-RECORD
+                       END-IF
+                       PERFORM ACCUMULATE-CONTROL-TOTALS
+                       PERFORM TAKE-CHECKPOINT
+               END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE CSV-EXPORT.
+           CLOSE DUPLICATE-REPORT.
+           CLOSE REJECTS.
+           PERFORM PRINT-SUMMARY-REPORT.
+           PERFORM RECONCILE-CONTROL-TOTALS.
+           PERFORM BUILD-HONOR-ROLL.
+
+       WRITE-CSV-RECORD.
+           MOVE SPACES TO CSV-EXPORT-LINE
+           STRING WS-STUDENT-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-STUDENT-NAME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-STUDENT-MARK DELIMITED BY SIZE
+               INTO CSV-EXPORT-LINE
+           END-STRING
+           WRITE CSV-EXPORT-LINE.
+
+       CHECK-DUPLICATE-ID.
+           IF WS-SEEN-ANY-ID = 'Y'
+               AND WS-STUDENT-ID = WS-PREVIOUS-ID
+               MOVE SPACES TO DUPLICATE-LINE
+               STRING "DUPLICATE STUDENT-ID " WS-STUDENT-ID
+                   " ENCOUNTERED WHILE READING file.txt"
+                   DELIMITED BY SIZE INTO DUPLICATE-LINE
+               END-STRING
+               WRITE DUPLICATE-LINE
+           END-IF
+           MOVE WS-STUDENT-ID TO WS-PREVIOUS-ID
+           MOVE 'Y' TO WS-SEEN-ANY-ID.
+
+       ACCUMULATE-CONTROL-TOTALS.
+           ADD 1 TO WS-CONTROL-RECORD-COUNT
+           IF WS-STUDENT-MARK NUMERIC
+               ADD WS-STUDENT-MARK TO WS-CONTROL-MARK-HASH
+           END-IF.
+
+       RECONCILE-CONTROL-TOTALS.
+           EVALUATE TRUE
+               WHEN WS-EXPECTED-RECORD-COUNT = ZERO
+                   AND WS-EXPECTED-MARK-HASH = ZERO
+                   DISPLAY "CONTROL TOTALS NOT SUPPLIED - CHECK SKIPPED"
+               WHEN WS-RESTART-ID NOT = ZERO
+                   DISPLAY "CONTROL TOTALS COVER THE WHOLE FILE - "
+                       "CHECK SKIPPED ON A RESTARTED RUN"
+               WHEN OTHER
+                   DISPLAY "RECORDS READ  : " WS-CONTROL-RECORD-COUNT
+                   DISPLAY "MARK HASH     : " WS-CONTROL-MARK-HASH
+                   IF WS-CONTROL-RECORD-COUNT NOT =
+                           WS-EXPECTED-RECORD-COUNT
+                       OR WS-CONTROL-MARK-HASH NOT =
+                           WS-EXPECTED-MARK-HASH
+                       DISPLAY "*** CONTROL BREAK *** DOES NOT "
+                           "RECONCILE WITH EXPECTED CONTROL TOTALS"
+                   ELSE
+                       DISPLAY "CONTROL TOTALS RECONCILE"
+                   END-IF
+           END-EVALUATE.
+
+       TAKE-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF FUNCTION MOD(WS-CHECKPOINT-COUNT, WS-CHECKPOINT-INTERVAL)
+               = ZERO
+               MOVE WS-STUDENT-ID TO CKPT-LAST-ID
+               MOVE WS-CHECKPOINT-COUNT TO CKPT-COUNT
+               WRITE CHECKPOINT-LINE
+           END-IF.
+
+       COPY GRADEP.CPY.
+
+       COMPUTE-OVERALL-AVERAGE.
+           IF WS-STUDENT-SUBJECT-COUNT > ZERO
+               MOVE ZERO TO WS-SUBJECT-TOTAL
+               PERFORM VARYING WS-SUBJECT-IDX FROM 1 BY 1
+                   UNTIL WS-SUBJECT-IDX > WS-STUDENT-SUBJECT-COUNT
+                   OR WS-SUBJECT-IDX > 5
+                   ADD WS-SUBJECT-SCORE (WS-SUBJECT-IDX)
+                       TO WS-SUBJECT-TOTAL
+               END-PERFORM
+               COMPUTE WS-STUDENT-OVERALL-AVG ROUNDED =
+                   WS-SUBJECT-TOTAL / WS-STUDENT-SUBJECT-COUNT
+           ELSE
+               MOVE WS-STUDENT-MARK TO WS-STUDENT-OVERALL-AVG
+           END-IF.
+
+       COPY HONORP.CPY.
+
+       COPY SUMMARYP.CPY.
+
+       COPY VALIDATEP.CPY.
+
+       COPY REJECTP.CPY.
+
        END PROGRAM YOUR-PROGRAM-NAME.
