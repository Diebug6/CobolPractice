@@ -6,21 +6,51 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT PARM-FILE ASSIGN TO "../parmcard.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-NAME PIC A(10).
-       01 WS-COUNTDOWN PIC 9(5).
+           FILE SECTION.
+           FD PARM-FILE.
+           01 PARM-RECORD.
+               05 PARM-NAME PIC A(10).
+               05 PARM-COUNTDOWN PIC 9(5).
+
+           WORKING-STORAGE SECTION.
+           01 WS-NAME PIC A(10).
+           01 WS-COUNTDOWN PIC 9(5).
+           01 WS-PARM-STATUS PIC X(2).
+           01 WS-PARM-EOF PIC A(1) VALUE 'N'.
+           01 WS-ENTRY-COUNT PIC 9(5) VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Enter your name".
-            ACCEPT WS-NAME.
-            DISPLAY "Enter countdown timer".
-            ACCEPT WS-COUNTDOWN.
-            PERFORM COUNTDOWN-PRO UNTIL WS-COUNTDOWN = 0.
-            DISPLAY "Your name is: "WS-NAME.
+            OPEN INPUT PARM-FILE.
+            PERFORM UNTIL WS-PARM-EOF = 'Y'
+                READ PARM-FILE
+                    AT END MOVE 'Y' TO WS-PARM-EOF
+                    NOT AT END
+                        MOVE PARM-NAME TO WS-NAME
+                        MOVE PARM-COUNTDOWN TO WS-COUNTDOWN
+                        ADD 1 TO WS-ENTRY-COUNT
+                        PERFORM COUNTDOWN-ONE-ENTRY
+                END-READ
+            END-PERFORM.
+            CLOSE PARM-FILE.
+            IF WS-ENTRY-COUNT = ZERO
+                DISPLAY "NO PARAMETER CARDS SUPPLIED"
+            END-IF.
             STOP RUN.
 
+       COUNTDOWN-ONE-ENTRY.
+           DISPLAY "START COUNTDOWN FOR " WS-NAME.
+           PERFORM COUNTDOWN-PRO UNTIL WS-COUNTDOWN = 0.
+           DISPLAY "FINISH COUNTDOWN FOR " WS-NAME.
+
        COUNTDOWN-PRO.
            DISPLAY WS-COUNTDOWN.
            SUBTRACT 1 FROM WS-COUNTDOWN.
