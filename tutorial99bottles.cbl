@@ -6,21 +6,61 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT INVENTORY-FEED ASSIGN TO "../inventory.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVENTORY-STATUS.
+
        DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-COUNT PIC 9(2) VALUE 99.
-       01 WS-COUNT2 PIC 9(2).
+           FILE SECTION.
+           FD INVENTORY-FEED.
+           01 INVENTORY-RECORD.
+               05 INV-ITEM-ID PIC X(6).
+               05 INV-QOH PIC 9(5).
+
+           WORKING-STORAGE SECTION.
+           01 WS-ITEM-ID PIC X(6).
+           01 WS-COUNT PIC 9(5) VALUE ZERO.
+           01 WS-COUNT2 PIC 9(5).
+           01 WS-REORDER-POINT PIC 9(5) VALUE 10.
+           01 WS-INVENTORY-STATUS PIC X(2).
+           01 WS-INVENTORY-EOF PIC A(1) VALUE 'N'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM B-PARA UNTIL WS-COUNT EQUALS 0.
-            STOP RUN.
+           OPEN INPUT INVENTORY-FEED.
+           PERFORM UNTIL WS-INVENTORY-EOF = 'Y'
+               READ INVENTORY-FEED
+                   AT END MOVE 'Y' TO WS-INVENTORY-EOF
+                   NOT AT END
+                       MOVE INV-ITEM-ID TO WS-ITEM-ID
+                       MOVE INV-QOH TO WS-COUNT
+                       PERFORM DEPLETE-ONE-ITEM
+               END-READ
+           END-PERFORM.
+           CLOSE INVENTORY-FEED.
+           STOP RUN.
+
+       DEPLETE-ONE-ITEM.
+           PERFORM B-PARA
+               UNTIL WS-COUNT = 0
+               OR WS-COUNT <= WS-REORDER-POINT.
+           IF WS-COUNT = 0
+               DISPLAY WS-ITEM-ID " IS OUT OF STOCK"
+           ELSE
+               DISPLAY WS-ITEM-ID " REORDER ALERT - "
+                   WS-COUNT " CASES ON HAND, AT OR BELOW REORDER POINT "
+                   WS-REORDER-POINT
+           END-IF.
+
        B-PARA.
-           DISPLAY WS-COUNT " BOTTLES OF BEER ON THE WALL, "
-           DISPLAY WS-COUNT " BOTTLE OF BEER".
+           DISPLAY WS-ITEM-ID " " WS-COUNT " CASES ON HAND, "
+           DISPLAY WS-ITEM-ID " " WS-COUNT " CASE DEPLETED".
            COMPUTE WS-COUNT2 = WS-COUNT - 1.
-           DISPLAY "TAKE ONE DOWN AND PASS IT AROUND ".
-           DISPLAY WS-COUNT2 " BOTTLES OF BEER ON THE WALL".
+           DISPLAY "REMOVE ONE CASE FROM THE SHELF ".
+           DISPLAY WS-ITEM-ID " " WS-COUNT2 " CASES REMAIN ON HAND".
            DISPLAY ""
            SUBTRACT 1 FROM WS-COUNT.
        END PROGRAM YOUR-PROGRAM-NAME.
