@@ -0,0 +1,104 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Apply add/change/delete transactions to the STUDENT
+      *          master (file.txt) instead of hand-editing it.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-MAINT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO "../file.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+               SELECT TRANFILE ASSIGN TO "../tranfile.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+               SELECT AUDIT-LOG ASSIGN TO "../auditlog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           01 STUDENT-FILE.
+               COPY STUDENT.CPY.
+
+           FD TRANFILE.
+           01 TRAN-RECORD.
+               COPY TRANREC.CPY.
+
+           FD AUDIT-LOG.
+           01 AUDIT-RECORD.
+               COPY AUDITREC.CPY.
+
+           WORKING-STORAGE SECTION.
+           01 WS-STUDENT-STATUS PIC X(2).
+           01 WS-TRAN-STATUS PIC X(2).
+           01 WS-AUDIT-STATUS PIC X(2).
+           01 WS-TRAN-EOF PIC A(1) VALUE 'N'.
+
+           01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+           01 WS-BEFORE-NAME PIC A(6).
+           01 WS-BEFORE-MARK PIC 9(3).
+           01 WS-AFTER-NAME PIC A(6).
+           01 WS-AFTER-MARK PIC 9(3).
+
+           01 WS-COUNTERS.
+               05 WS-ADD-COUNT PIC 9(5) VALUE ZERO.
+               05 WS-CHANGE-COUNT PIC 9(5) VALUE ZERO.
+               05 WS-DELETE-COUNT PIC 9(5) VALUE ZERO.
+               05 WS-REJECT-COUNT PIC 9(5) VALUE ZERO.
+
+           01 WS-VALID-FLAG PIC A(1).
+               88 WS-RECORD-VALID VALUE 'Y'.
+               88 WS-RECORD-INVALID VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-OPERATOR-ID FROM COMMAND-LINE.
+           OPEN I-O STUDENT.
+           IF WS-STUDENT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN STUDENT FILE, STATUS="
+                   WS-STUDENT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT TRANFILE.
+           IF WS-TRAN-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN TRANFILE, STATUS=" WS-TRAN-STATUS
+               CLOSE STUDENT
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN AUDIT-LOG, STATUS="
+                   WS-AUDIT-STATUS
+               CLOSE STUDENT
+               CLOSE TRANFILE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-TRAN-EOF = 'Y'
+               READ TRANFILE
+                   AT END MOVE 'Y' TO WS-TRAN-EOF
+                   NOT AT END PERFORM APPLY-TRANSACTION
+               END-READ
+           END-PERFORM.
+           CLOSE TRANFILE.
+           CLOSE STUDENT.
+           CLOSE AUDIT-LOG.
+           DISPLAY "ADDS: " WS-ADD-COUNT
+               " CHANGES: " WS-CHANGE-COUNT
+               " DELETES: " WS-DELETE-COUNT
+               " REJECTS: " WS-REJECT-COUNT.
+           STOP RUN.
+
+       COPY MAINTP.CPY.
+
+       END PROGRAM STUDENT-MAINT.
